@@ -4,67 +4,146 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-         SELECT input-file ASSIGN TO "day3.in"
+         SELECT input-file ASSIGN TO DYNAMIC DAY3-INPUT-FILENAME
            ORGANIZATION LINE SEQUENTIAL
            FILE STATUS input-file-status.
+         SELECT reject-file ASSIGN TO "day3.rej"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS reject-file-status.
+         SELECT output-file ASSIGN TO "day3a.out"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS output-file-status.
 
        DATA DIVISION.
          FILE SECTION.
          FD  input-file.
-         01  input-record PIC X(12).
+         01  input-record PIC X(32).
+
+         FD  reject-file.
+         COPY day3rej.
+
+         FD  output-file.
+         COPY day3out.
 
          WORKING-STORAGE SECTION.
+         COPY day3cfg.
+
+      * DAY3-INPUT-FILENAME defaults to today's plain day3.in but can
+      * be pointed at a dated extract (DAY3_INPUT_FILE=day3.20260304)
+      * from the job's environment, so an archived day's data can be
+      * rerun without touching the program.
+         01  DAY3-INPUT-FILENAME PIC X(64) VALUE "day3.in".
+
          01  input-file-status PIC 99.
              88 file-is-ok     VALUE 0.
              88 end-of-file    VALUE 10.
-        
+         01  reject-file-status PIC 99.
+             88 reject-file-is-ok VALUE 0.
+         01  output-file-status PIC 99.
+             88 output-file-is-ok VALUE 0.
+
+         01  day3a-run-date-raw PIC 9(8).
+         01  day3a-run-time-raw PIC 9(8).
+
          01  counter    PIC 9(2).
-         01  line-count PIC 9(4).
+      * PIC 9(5) to track DAY3-TABLE-CAPACITY in day3cfg.cpy, same as
+      * day3b's row counters, so a volume that would wrap day3b's
+      * tables can't silently wrap day3a's counters either.
+         01  line-count PIC 9(5).
+         01  valid-count PIC 9(5) VALUE 0.
          01  result     PIC 9(32).
-         01  gamma      PIC X(12) VALUE "000000000000".
-         01  epsilon    PIC X(12) VALUE "000000000000".
+         01  gamma      PIC X(32) VALUE SPACES.
+         01  epsilon    PIC X(32) VALUE SPACES.
          01  gamma-i    PIC 9(12) VALUE 0.
          01  epsilon-i  PIC 9(12) VALUE 0.
          01  mul        PIC 9(12) VALUE 1.
 
+         01  day3a-valid-sw PIC X(1) VALUE 'Y'.
+             88 day3a-record-valid   VALUE 'Y'.
+             88 day3a-record-invalid VALUE 'N'.
+         01  day3a-reject-reason PIC X(40).
+         01  reject-count PIC 9(6) VALUE 0.
+
+      * OCCURS takes a literal, so 32 here tracks DAY3-MAX-WORD-WIDTH
+      * in day3cfg.cpy by hand; DAY3-WORD-WIDTH is what actually varies.
          01  count-table.
-            03 count-table-elt PIC 9(4) VALUES 0 OCCURS 12 TIMES
+            03 count-table-elt PIC 9(5) VALUES 0 OCCURS 32 TIMES
                INDEXED BY table-index.
 
        PROCEDURE DIVISION.
            DISPLAY "Starting..."
+           ACCEPT DAY3-INPUT-FILENAME FROM ENVIRONMENT "DAY3_INPUT_FILE"
+           IF DAY3-INPUT-FILENAME = SPACES THEN
+             MOVE "day3.in" TO DAY3-INPUT-FILENAME
+           END-IF
+           DISPLAY "day3: reading " DAY3-INPUT-FILENAME
            OPEN INPUT input-file.
+           IF NOT file-is-ok THEN
+             DISPLAY "day3: unable to open " DAY3-INPUT-FILENAME
+                 ", file status "
+                 input-file-status
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           OPEN OUTPUT reject-file.
+           IF NOT reject-file-is-ok THEN
+             DISPLAY "day3: unable to open day3.rej, file status "
+                 reject-file-status
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           OPEN OUTPUT output-file.
+           IF NOT output-file-is-ok THEN
+             DISPLAY "day3: unable to open day3a.out, file status "
+                 output-file-status
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           PERFORM write-header-record
+
            PERFORM VARYING line-count FROM 1 BY 1 UNTIL end-of-file
              READ input-file
              IF end-of-file THEN
                EXIT PERFORM
              END-IF
-             PERFORM VARYING counter FROM 1 BY 1 UNTIL counter > 11
-               IF input-record(counter:1) = '1' THEN
-                 ADD 1 TO count-table-elt (counter) 
-               END-IF
-             END-PERFORM
+             PERFORM validate-input-record
+             IF day3a-record-invalid THEN
+               PERFORM write-reject-record
+             ELSE
+               ADD 1 TO valid-count
+               PERFORM VARYING counter FROM 1 BY 1
+                   UNTIL counter > DAY3-WORD-WIDTH
+                 IF input-record(counter:1) = '1' THEN
+                   ADD 1 TO count-table-elt (counter)
+                 END-IF
+               END-PERFORM
+             END-IF
            END-PERFORM
            CLOSE input-file
-           SUBTRACT 1 FROM line-count 
+           CLOSE reject-file
+           SUBTRACT 1 FROM line-count
+
+           DISPLAY line-count
+           DIVIDE 2 INTO valid-count GIVING result ROUNDED
 
-           DISPLAY line-count 
-           DIVIDE 2 INTO line-count GIVING result ROUNDED
-     
-           PERFORM VARYING counter FROM 1 BY 1 UNTIL counter > 12
+           PERFORM VARYING counter FROM 1 BY 1
+               UNTIL counter > DAY3-WORD-WIDTH
              IF count-table-elt(counter) > result THEN
                MOVE '1' TO gamma(counter:1)
+               MOVE '0' TO epsilon(counter:1)
              ELSE
+               MOVE '0' TO gamma(counter:1)
                MOVE '1' TO epsilon(counter:1)
              END-IF
            END-PERFORM
-           
-           DISPLAY gamma
-           DISPLAY epsilon
 
-           PERFORM VARYING counter FROM 12 BY -1 UNTIL counter < 1
+           DISPLAY gamma(1:DAY3-WORD-WIDTH)
+           DISPLAY epsilon(1:DAY3-WORD-WIDTH)
+
+           PERFORM VARYING counter FROM DAY3-WORD-WIDTH BY -1
+               UNTIL counter < 1
              IF gamma(counter:1) = '1' THEN
-               ADD mul TO gamma-i 
+               ADD mul TO gamma-i
              END-IF
              IF epsilon(counter:1) = '1' THEN
                ADD mul TO epsilon-i
@@ -76,4 +155,125 @@
            DISPLAY epsilon-i
            MULTIPLY gamma-i BY epsilon-i GIVING result
            DISPLAY result
+
+           PERFORM write-output-record
+           PERFORM VARYING counter FROM 1 BY 1
+               UNTIL counter > DAY3-WORD-WIDTH
+             PERFORM write-column-detail-record
+           END-PERFORM
+           PERFORM write-trailer-record
+           CLOSE output-file
        STOP RUN.
+
+      *******************************************************************
+      * validate-input-record - a diagnostic word is valid only when
+      * every one of the DAY3-WORD-WIDTH positions is '0' or '1' and
+      * nothing beyond that width was punched.
+      *******************************************************************
+       validate-input-record.
+           SET day3a-record-valid TO TRUE
+           MOVE SPACES TO day3a-reject-reason
+
+           PERFORM VARYING counter FROM 1 BY 1
+               UNTIL counter > DAY3-WORD-WIDTH
+             IF input-record(counter:1) NOT = '0' AND
+                 input-record(counter:1) NOT = '1' THEN
+               SET day3a-record-invalid TO TRUE
+               MOVE "non 0/1 character within word width" TO
+                   day3a-reject-reason
+             END-IF
+           END-PERFORM
+
+           IF day3a-record-valid AND
+               input-record(DAY3-WORD-WIDTH + 1:
+               DAY3-MAX-WORD-WIDTH - DAY3-WORD-WIDTH) NOT = SPACES THEN
+             SET day3a-record-invalid TO TRUE
+             MOVE "record longer than configured word width" TO
+                 day3a-reject-reason
+           END-IF
+           .
+
+      *******************************************************************
+      * write-header-record - lead day3a.out with the run date/time and
+      * source filename so an archived output file is self-describing
+      * without having to go back to the job log that produced it.
+      *******************************************************************
+       write-header-record.
+           MOVE SPACES TO DAY3-OUTPUT-RECORD
+           SET DAY3-OUT-HEADER TO TRUE
+           ACCEPT day3a-run-date-raw FROM DATE YYYYMMDD
+           ACCEPT day3a-run-time-raw FROM TIME
+           MOVE day3a-run-date-raw(1:4) TO DAY3-OUT-RUN-DATE(1:4)
+           MOVE "-" TO DAY3-OUT-RUN-DATE(5:1)
+           MOVE day3a-run-date-raw(5:2) TO DAY3-OUT-RUN-DATE(6:2)
+           MOVE "-" TO DAY3-OUT-RUN-DATE(8:1)
+           MOVE day3a-run-date-raw(7:2) TO DAY3-OUT-RUN-DATE(9:2)
+           MOVE day3a-run-time-raw(1:2) TO DAY3-OUT-RUN-TIME(1:2)
+           MOVE ":" TO DAY3-OUT-RUN-TIME(3:1)
+           MOVE day3a-run-time-raw(3:2) TO DAY3-OUT-RUN-TIME(4:2)
+           MOVE ":" TO DAY3-OUT-RUN-TIME(6:1)
+           MOVE day3a-run-time-raw(5:2) TO DAY3-OUT-RUN-TIME(7:2)
+           MOVE DAY3-INPUT-FILENAME TO DAY3-OUT-SOURCE-FILE
+           WRITE DAY3-OUTPUT-RECORD
+           .
+
+      *******************************************************************
+      * write-trailer-record - close day3a.out with the total records
+      * read, so a diff between two days' runs can be checked against a
+      * volume count without recounting day3.in by hand.
+      *******************************************************************
+       write-trailer-record.
+           MOVE SPACES TO DAY3-OUTPUT-RECORD
+           SET DAY3-OUT-TRAILER TO TRUE
+           MOVE line-count TO DAY3-OUT-RECORD-COUNT
+           WRITE DAY3-OUTPUT-RECORD
+           .
+
+      *******************************************************************
+      * write-output-record - carry the power-consumption result out to
+      * day3a.out so it can be archived and diffed day over day instead
+      * of only ever going to DISPLAY.
+      *******************************************************************
+       write-output-record.
+           MOVE SPACES TO DAY3-OUTPUT-RECORD
+           SET DAY3-OUT-DETAIL TO TRUE
+           MOVE gamma(1:DAY3-WORD-WIDTH) TO DAY3-OUT-GAMMA
+           MOVE epsilon(1:DAY3-WORD-WIDTH) TO DAY3-OUT-EPSILON
+           MOVE result TO DAY3-OUT-POWER-CONSUMPTION
+           WRITE DAY3-OUTPUT-RECORD
+           .
+
+      *******************************************************************
+      * write-column-detail-record - carry counter's slice of the
+      * count-table out to day3a.out instead of discarding it once
+      * gamma/epsilon are built: the 1-count, 0-count and 1-percentage
+      * for that bit position.
+      *******************************************************************
+       write-column-detail-record.
+           MOVE SPACES TO DAY3-OUTPUT-RECORD
+           SET DAY3-OUT-COLUMN-DETAIL TO TRUE
+           MOVE counter TO DAY3-OUT-COLUMN-POSITION
+           MOVE count-table-elt(counter) TO DAY3-OUT-COLUMN-ONES
+           SUBTRACT count-table-elt(counter) FROM valid-count
+               GIVING DAY3-OUT-COLUMN-ZEROS
+           IF valid-count > 0 THEN
+             COMPUTE DAY3-OUT-COLUMN-PERCENT ROUNDED =
+                 count-table-elt(counter) * 100 / valid-count
+           ELSE
+             MOVE 0 TO DAY3-OUT-COLUMN-PERCENT
+           END-IF
+           WRITE DAY3-OUTPUT-RECORD
+           .
+
+      *******************************************************************
+      * write-reject-record - append the offending record to the
+      * suspense listing instead of letting it skew the tally.
+      *******************************************************************
+       write-reject-record.
+           MOVE SPACES TO DAY3-REJECT-RECORD
+           ADD 1 TO reject-count
+           MOVE reject-count TO DAY3-REJ-SEQUENCE
+           MOVE input-record(1:32) TO DAY3-REJ-RAW-RECORD
+           MOVE day3a-reject-reason TO DAY3-REJ-REASON
+           WRITE DAY3-REJECT-RECORD
+           .
