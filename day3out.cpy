@@ -0,0 +1,31 @@
+      * day3out.cpy
+      * Shared output layout for the day3 diagnostic programs, written
+      * to day3a.out/day3b.out so a power-consumption or life-support
+      * figure can be archived and diffed day over day instead of only
+      * ever going to DISPLAY. DAY3-OUT-REC-TYPE tells apart the header
+      * (run date/time/source/record count), the one detail row a run
+      * produces, the optional per-column tally rows, and the trailer.
+       01  DAY3-OUTPUT-RECORD.
+           05 DAY3-OUT-REC-TYPE          PIC X(1).
+              88 DAY3-OUT-HEADER         VALUE 'H'.
+              88 DAY3-OUT-DETAIL         VALUE 'D'.
+              88 DAY3-OUT-COLUMN-DETAIL  VALUE 'C'.
+              88 DAY3-OUT-TRAILER        VALUE 'T'.
+           05 DAY3-OUT-RUN-DATE          PIC X(10).
+           05 DAY3-OUT-RUN-TIME          PIC X(8).
+           05 DAY3-OUT-SOURCE-FILE       PIC X(64).
+           05 DAY3-OUT-RECORD-COUNT      PIC 9(8).
+           05 DAY3-OUT-GAMMA             PIC X(32).
+           05 DAY3-OUT-EPSILON           PIC X(32).
+      * PIC 9(20) because a power-consumption or life-support figure
+      * is the product of two ratings that can each be as wide as
+      * DAY3-MAX-WORD-WIDTH (32) bits, and 2**32 squared needs 20
+      * digits - PIC 9(12) truncated that product silently.
+           05 DAY3-OUT-POWER-CONSUMPTION PIC 9(20).
+           05 DAY3-OUT-OXYGEN            PIC 9(20).
+           05 DAY3-OUT-CARBON            PIC 9(20).
+           05 DAY3-OUT-LIFE-SUPPORT      PIC 9(20).
+           05 DAY3-OUT-COLUMN-POSITION   PIC 9(2).
+           05 DAY3-OUT-COLUMN-ONES       PIC 9(6).
+           05 DAY3-OUT-COLUMN-ZEROS      PIC 9(6).
+           05 DAY3-OUT-COLUMN-PERCENT    PIC 9(3)V9(2).
