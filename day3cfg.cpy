@@ -0,0 +1,16 @@
+      * day3cfg.cpy
+      * Shared control values for the day3 diagnostic programs.
+      * Bump DAY3-WORD-WIDTH here (and only here) the day a wider
+      * diagnostic dump shows up - both day3a and day3b read it at
+      * start instead of hardcoding the bit width in their logic.
+      * DAY3-MAX-WORD-WIDTH is the compile-time size of the record
+      * layouts below; it just needs to stay >= DAY3-WORD-WIDTH.
+       01  DAY3-WORD-WIDTH        PIC 9(2) VALUE 12.
+       01  DAY3-MAX-WORD-WIDTH    PIC 9(2) VALUE 32.
+
+      * day3b splits day3.in into ones/zeros/curr tables that have to
+      * hold up to one row per input record. DAY3-TABLE-CAPACITY is the
+      * runtime value day3b checks each row against before it stores
+      * one; the OCCURS clause on those tables is a literal (has to be)
+      * and needs to be kept in step with this value by hand.
+       01  DAY3-TABLE-CAPACITY    PIC 9(5) VALUE 20000.
