@@ -0,0 +1,299 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. day3c.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT input-file ASSIGN TO DYNAMIC DAY3-INPUT-FILENAME
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS input-file-status.
+         SELECT day3a-result-file ASSIGN TO "day3a.out"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS day3a-result-file-status.
+         SELECT day3b-result-file ASSIGN TO "day3b.out"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS day3b-result-file-status.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD  input-file.
+         01  input-record PIC X(32).
+
+      * day3out.cpy is COPYed once per FD below, so every data name it
+      * defines is renamed with REPLACING to keep the two copies of the
+      * record apart - the A copy holds day3a.out's gamma/epsilon, the
+      * B copy holds day3b.out's oxygen/carbon.
+         FD  day3a-result-file.
+         COPY day3out REPLACING
+             ==DAY3-OUTPUT-RECORD== BY ==DAY3A-OUTPUT-RECORD==
+             ==DAY3-OUT-REC-TYPE== BY ==DAY3A-OUT-REC-TYPE==
+             ==DAY3-OUT-HEADER== BY ==DAY3A-OUT-HEADER==
+             ==DAY3-OUT-DETAIL== BY ==DAY3A-OUT-DETAIL==
+             ==DAY3-OUT-COLUMN-DETAIL== BY
+                 ==DAY3A-OUT-COLUMN-DETAIL==
+             ==DAY3-OUT-TRAILER== BY ==DAY3A-OUT-TRAILER==
+             ==DAY3-OUT-RUN-DATE== BY ==DAY3A-OUT-RUN-DATE==
+             ==DAY3-OUT-RUN-TIME== BY ==DAY3A-OUT-RUN-TIME==
+             ==DAY3-OUT-SOURCE-FILE== BY
+                 ==DAY3A-OUT-SOURCE-FILE==
+             ==DAY3-OUT-RECORD-COUNT== BY
+                 ==DAY3A-OUT-RECORD-COUNT==
+             ==DAY3-OUT-GAMMA== BY ==DAY3A-OUT-GAMMA==
+             ==DAY3-OUT-EPSILON== BY ==DAY3A-OUT-EPSILON==
+             ==DAY3-OUT-POWER-CONSUMPTION== BY
+                 ==DAY3A-OUT-POWER-CONSUMPTION==
+             ==DAY3-OUT-OXYGEN== BY ==DAY3A-OUT-OXYGEN==
+             ==DAY3-OUT-CARBON== BY ==DAY3A-OUT-CARBON==
+             ==DAY3-OUT-LIFE-SUPPORT== BY
+                 ==DAY3A-OUT-LIFE-SUPPORT==
+             ==DAY3-OUT-COLUMN-POSITION== BY
+                 ==DAY3A-OUT-COLUMN-POSITION==
+             ==DAY3-OUT-COLUMN-ONES== BY
+                 ==DAY3A-OUT-COLUMN-ONES==
+             ==DAY3-OUT-COLUMN-ZEROS== BY
+                 ==DAY3A-OUT-COLUMN-ZEROS==
+             ==DAY3-OUT-COLUMN-PERCENT== BY
+                 ==DAY3A-OUT-COLUMN-PERCENT==.
+
+         FD  day3b-result-file.
+         COPY day3out REPLACING
+             ==DAY3-OUTPUT-RECORD== BY ==DAY3B-OUTPUT-RECORD==
+             ==DAY3-OUT-REC-TYPE== BY ==DAY3B-OUT-REC-TYPE==
+             ==DAY3-OUT-HEADER== BY ==DAY3B-OUT-HEADER==
+             ==DAY3-OUT-DETAIL== BY ==DAY3B-OUT-DETAIL==
+             ==DAY3-OUT-COLUMN-DETAIL== BY
+                 ==DAY3B-OUT-COLUMN-DETAIL==
+             ==DAY3-OUT-TRAILER== BY ==DAY3B-OUT-TRAILER==
+             ==DAY3-OUT-RUN-DATE== BY ==DAY3B-OUT-RUN-DATE==
+             ==DAY3-OUT-RUN-TIME== BY ==DAY3B-OUT-RUN-TIME==
+             ==DAY3-OUT-SOURCE-FILE== BY
+                 ==DAY3B-OUT-SOURCE-FILE==
+             ==DAY3-OUT-RECORD-COUNT== BY
+                 ==DAY3B-OUT-RECORD-COUNT==
+             ==DAY3-OUT-GAMMA== BY ==DAY3B-OUT-GAMMA==
+             ==DAY3-OUT-EPSILON== BY ==DAY3B-OUT-EPSILON==
+             ==DAY3-OUT-POWER-CONSUMPTION== BY
+                 ==DAY3B-OUT-POWER-CONSUMPTION==
+             ==DAY3-OUT-OXYGEN== BY ==DAY3B-OUT-OXYGEN==
+             ==DAY3-OUT-CARBON== BY ==DAY3B-OUT-CARBON==
+             ==DAY3-OUT-LIFE-SUPPORT== BY
+                 ==DAY3B-OUT-LIFE-SUPPORT==
+             ==DAY3-OUT-COLUMN-POSITION== BY
+                 ==DAY3B-OUT-COLUMN-POSITION==
+             ==DAY3-OUT-COLUMN-ONES== BY
+                 ==DAY3B-OUT-COLUMN-ONES==
+             ==DAY3-OUT-COLUMN-ZEROS== BY
+                 ==DAY3B-OUT-COLUMN-ZEROS==
+             ==DAY3-OUT-COLUMN-PERCENT== BY
+                 ==DAY3B-OUT-COLUMN-PERCENT==.
+
+         WORKING-STORAGE SECTION.
+         COPY day3cfg.
+
+      * DAY3-INPUT-FILENAME defaults to today's plain day3.in but can
+      * be pointed at a dated extract (DAY3_INPUT_FILE=day3.20260304)
+      * from the job's environment, so an archived day's data can be
+      * rerun without touching the program.
+         01  DAY3-INPUT-FILENAME PIC X(64) VALUE "day3.in".
+
+         01  input-file-status PIC 99.
+             88 file-is-ok     VALUE 0.
+             88 end-of-file    VALUE 10.
+         01  day3a-result-file-status PIC 99.
+             88 day3a-result-file-is-ok VALUE 0.
+         01  day3b-result-file-status PIC 99.
+             88 day3b-result-file-is-ok VALUE 0.
+
+         01  counter      PIC 9(2).
+         01  line-count   PIC 9(5) VALUE 0.
+         01  mismatch-count PIC 9(2) VALUE 0.
+
+         01  oxygen-bits  PIC X(32) VALUE SPACES.
+         01  carbon-bits  PIC X(32) VALUE SPACES.
+
+         01  day3c-oxygen-found-sw PIC X(1) VALUE 'N'.
+             88 day3c-oxygen-found VALUE 'Y'.
+         01  day3c-carbon-found-sw PIC X(1) VALUE 'N'.
+             88 day3c-carbon-found VALUE 'Y'.
+
+      * The output files carry a header record ahead of the detail
+      * row, so day3a-detail-read-sw/day3b-detail-read-sw let the read
+      * loops below skip past it (and any trailer) instead of assuming
+      * the first record read is always the detail row.
+         01  day3a-detail-read-sw PIC X(1) VALUE 'N'.
+             88 day3a-detail-read VALUE 'Y'.
+         01  day3b-detail-read-sw PIC X(1) VALUE 'N'.
+             88 day3b-detail-read VALUE 'Y'.
+
+      * captured off each header record while skipping past it, so the
+      * source filename a run was produced against can be cross-checked
+      * instead of just assumed to match.
+         01  day3c-a-source PIC X(64) VALUE SPACES.
+         01  day3c-b-source PIC X(64) VALUE SPACES.
+
+         01  day3c-status-sw PIC X(1) VALUE 'Y'.
+             88 day3c-recon-passed VALUE 'Y'.
+             88 day3c-recon-failed VALUE 'N'.
+
+      * conv-value/conv-bits are the work fields convert-to-bits uses to
+      * turn a rating back into the bit string it was extracted from.
+         01  conv-value   PIC 9(12).
+         01  conv-rem     PIC 9(1).
+         01  conv-pos     PIC 9(2).
+         01  conv-bits    PIC X(32) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           DISPLAY "Starting reconciliation..."
+           ACCEPT DAY3-INPUT-FILENAME FROM ENVIRONMENT "DAY3_INPUT_FILE"
+           IF DAY3-INPUT-FILENAME = SPACES THEN
+             MOVE "day3.in" TO DAY3-INPUT-FILENAME
+           END-IF
+
+           OPEN INPUT day3a-result-file.
+           IF NOT day3a-result-file-is-ok THEN
+             DISPLAY "day3c: unable to open day3a.out, file status "
+                 day3a-result-file-status
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           PERFORM UNTIL day3a-detail-read
+             READ day3a-result-file
+               AT END
+                 DISPLAY "day3c: day3a.out has no detail record"
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+             END-READ
+             IF DAY3A-OUT-HEADER THEN
+               MOVE DAY3A-OUT-SOURCE-FILE TO day3c-a-source
+             END-IF
+             IF DAY3A-OUT-DETAIL THEN
+               SET day3a-detail-read TO TRUE
+             END-IF
+           END-PERFORM
+           CLOSE day3a-result-file
+
+           PERFORM VARYING counter FROM 1 BY 1
+               UNTIL counter > DAY3-WORD-WIDTH
+             IF DAY3A-OUT-GAMMA(counter:1) =
+                 DAY3A-OUT-EPSILON(counter:1) THEN
+               ADD 1 TO mismatch-count
+             END-IF
+           END-PERFORM
+
+           IF mismatch-count > 0 THEN
+             SET day3c-recon-failed TO TRUE
+             DISPLAY "day3c: gamma/epsilon not complementary, "
+                 mismatch-count " position(s) disagree"
+           ELSE
+             DISPLAY "day3c: gamma/epsilon complement check passed"
+           END-IF
+
+           OPEN INPUT day3b-result-file.
+           IF NOT day3b-result-file-is-ok THEN
+             DISPLAY "day3c: unable to open day3b.out, file status "
+                 day3b-result-file-status
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           PERFORM UNTIL day3b-detail-read
+             READ day3b-result-file
+               AT END
+                 DISPLAY "day3c: day3b.out has no detail record"
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+             END-READ
+             IF DAY3B-OUT-HEADER THEN
+               MOVE DAY3B-OUT-SOURCE-FILE TO day3c-b-source
+             END-IF
+             IF DAY3B-OUT-DETAIL THEN
+               SET day3b-detail-read TO TRUE
+             END-IF
+           END-PERFORM
+           CLOSE day3b-result-file
+
+           IF day3c-a-source NOT = day3c-b-source THEN
+             SET day3c-recon-failed TO TRUE
+             DISPLAY "day3c: day3a.out source " day3c-a-source
+                 " does not match day3b.out source " day3c-b-source
+           END-IF
+           IF day3c-a-source NOT = DAY3-INPUT-FILENAME THEN
+             SET day3c-recon-failed TO TRUE
+             DISPLAY "day3c: day3a.out source " day3c-a-source
+                 " does not match this run's " DAY3-INPUT-FILENAME
+           END-IF
+
+           MOVE DAY3B-OUT-OXYGEN TO conv-value
+           PERFORM convert-to-bits
+           MOVE conv-bits TO oxygen-bits
+
+           MOVE DAY3B-OUT-CARBON TO conv-value
+           PERFORM convert-to-bits
+           MOVE conv-bits TO carbon-bits
+
+           OPEN INPUT input-file.
+           IF NOT file-is-ok THEN
+             DISPLAY "day3c: unable to open " DAY3-INPUT-FILENAME
+                 ", file status " input-file-status
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           PERFORM VARYING line-count FROM 1 BY 1 UNTIL end-of-file
+             READ input-file
+             IF end-of-file THEN
+               EXIT PERFORM
+             END-IF
+             IF input-record(1:DAY3-WORD-WIDTH) =
+                 oxygen-bits(1:DAY3-WORD-WIDTH) THEN
+               SET day3c-oxygen-found TO TRUE
+             END-IF
+             IF input-record(1:DAY3-WORD-WIDTH) =
+                 carbon-bits(1:DAY3-WORD-WIDTH) THEN
+               SET day3c-carbon-found TO TRUE
+             END-IF
+           END-PERFORM
+           CLOSE input-file
+           SUBTRACT 1 FROM line-count
+
+           IF day3c-oxygen-found THEN
+             DISPLAY "day3c: oxygen rating " DAY3B-OUT-OXYGEN
+                 " confirmed present in " DAY3-INPUT-FILENAME
+           ELSE
+             SET day3c-recon-failed TO TRUE
+             DISPLAY "day3c: oxygen rating " DAY3B-OUT-OXYGEN
+                 " not found in " DAY3-INPUT-FILENAME
+           END-IF
+
+           IF day3c-carbon-found THEN
+             DISPLAY "day3c: carbon rating " DAY3B-OUT-CARBON
+                 " confirmed present in " DAY3-INPUT-FILENAME
+           ELSE
+             SET day3c-recon-failed TO TRUE
+             DISPLAY "day3c: carbon rating " DAY3B-OUT-CARBON
+                 " not found in " DAY3-INPUT-FILENAME
+           END-IF
+
+           IF day3c-recon-passed THEN
+             DISPLAY "day3c: reconciliation passed"
+           ELSE
+             DISPLAY "day3c: reconciliation FAILED"
+             MOVE 8 TO RETURN-CODE
+           END-IF
+       STOP RUN.
+
+      *******************************************************************
+      * convert-to-bits - rebuild the DAY3-WORD-WIDTH bit string a
+      * rating was extracted from, so it can be matched back against
+      * the raw records in day3.in. Destroys conv-value.
+      *******************************************************************
+       convert-to-bits.
+           MOVE SPACES TO conv-bits
+           PERFORM VARYING conv-pos FROM DAY3-WORD-WIDTH BY -1
+               UNTIL conv-pos < 1
+             DIVIDE conv-value BY 2 GIVING conv-value REMAINDER conv-rem
+             IF conv-rem = 1 THEN
+               MOVE '1' TO conv-bits(conv-pos:1)
+             ELSE
+               MOVE '0' TO conv-bits(conv-pos:1)
+             END-IF
+           END-PERFORM
+           .
