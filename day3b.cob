@@ -4,58 +4,180 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-         SELECT input-file ASSIGN TO "day3.in"
+         SELECT input-file ASSIGN TO DYNAMIC DAY3-INPUT-FILENAME
            ORGANIZATION LINE SEQUENTIAL
            FILE STATUS input-file-status.
+         SELECT reject-file ASSIGN TO "day3.rej"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS reject-file-status.
+         SELECT output-file ASSIGN TO "day3b.out"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS output-file-status.
+         SELECT day3b-ckpt-file ASSIGN TO "day3b.ckpt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS day3b-ckpt-file-status.
 
        DATA DIVISION.
          FILE SECTION.
          FD input-file.
-         01 input-record PIC X(12).
+         01 input-record PIC X(32).
+
+         FD reject-file.
+         COPY day3rej.
+
+         FD output-file.
+         COPY day3out.
+
+      * day3b-ckpt-file records that the oxygen pass finished, so a
+      * rerun after a mid-job failure can pick up at the CO2 pass
+      * instead of re-reading and re-splitting day3.in from scratch.
+         FD day3b-ckpt-file.
+         01 day3b-ckpt-record.
+            03 day3b-ckpt-marker PIC X(8).
+               88 day3b-ckpt-oxygen-done VALUE "OXYDONE ".
+            03 day3b-ckpt-oxygen PIC 9(12).
+            03 day3b-ckpt-source PIC X(64).
 
          WORKING-STORAGE SECTION.
+         COPY day3cfg.
+
+      * DAY3-INPUT-FILENAME defaults to today's plain day3.in but can
+      * be pointed at a dated extract (DAY3_INPUT_FILE=day3.20260304)
+      * from the job's environment, so an archived day's data can be
+      * rerun without touching the program.
+         01 DAY3-INPUT-FILENAME PIC X(64) VALUE "day3.in".
+
          01 input-file-status PIC 99.
              88 file-is-ok     VALUE 0.
              88 end-of-file    VALUE 10.
-        
-         01 c    PIC 9(4).
-         01 line-count PIC 9(4).
+         01 reject-file-status PIC 99.
+             88 reject-file-is-ok VALUE 0.
+         01 output-file-status PIC 99.
+             88 output-file-is-ok VALUE 0.
+         01 day3b-ckpt-file-status PIC 99.
+             88 day3b-ckpt-file-is-ok VALUE 0.
+
+         01 day3b-restart-sw PIC X(1) VALUE 'N'.
+             88 day3b-restart-from-checkpoint VALUE 'Y'.
+
+         01 day3b-valid-sw PIC X(1) VALUE 'Y'.
+             88 day3b-record-valid   VALUE 'Y'.
+             88 day3b-record-invalid VALUE 'N'.
+         01 day3b-reject-reason PIC X(40).
+         01 reject-count PIC 9(6) VALUE 0.
+         01 vpos PIC 9(2).
+
+         01 day3b-run-date-raw PIC 9(8).
+         01 day3b-run-time-raw PIC 9(8).
+
+         01 c    PIC 9(5).
+         01 line-count PIC 9(5).
          01 poz        PIC 9(2).
-         01 result     PIC 9(8).
-         01 mul        PIC 9(8). 
-         01 oxygen     PIC 9(8) VALUE 0.
-         01 carbon     PIC 9(8) VALUE 0.
+      * result is the product of oxygen and carbon, each as wide as
+      * DAY3-MAX-WORD-WIDTH (32) bits, so it needs the same PIC 9(32)
+      * headroom day3a's own gamma/epsilon product uses; oxygen/carbon
+      * themselves only need to match day3a's PIC 9(12) rating fields.
+         01 result     PIC 9(32).
+         01 mul        PIC 9(12).
+         01 oxygen     PIC 9(12) VALUE 0.
+         01 carbon     PIC 9(12) VALUE 0.
 
+      * OCCURS takes a literal, so 20000 here tracks DAY3-TABLE-CAPACITY
+      * in day3cfg.cpy by hand.
          01 ones-table.
-            03 ones-table-arr PIC X(12) VALUES "-" OCCURS 1000 TIMES
+            03 ones-table-arr PIC X(32) VALUES "-" OCCURS 20000 TIMES
                INDEXED BY ones-table-idx.
-         01 ones-count PIC 9(3) VALUE 0.
+         01 ones-count PIC 9(5) VALUE 0.
          01 zeros-table.
-            03 zeros-table-arr PIC X(12) VALUES "-" OCCURS 1000 TIMES
+            03 zeros-table-arr PIC X(32) VALUES "-" OCCURS 20000 TIMES
                INDEXED BY zeros-table-idx.
-         01 zeros-count PIC 9(3) VALUE 0.
+         01 zeros-count PIC 9(5) VALUE 0.
 
          01 curr-table.
-            03 curr-table-arr PIC X(12) VALUES "-" OCCURS 1000 TIMES
+            03 curr-table-arr PIC X(32) VALUES "-" OCCURS 20000 TIMES
                INDEXED BY curr-table-idx.
-         01 curr-count PIC 9(3) VALUE 0.
+         01 curr-count PIC 9(5) VALUE 0.
 
 
        PROCEDURE DIVISION.
       *******************************************************************
-           OPEN INPUT input-file.
+           ACCEPT DAY3-INPUT-FILENAME FROM ENVIRONMENT "DAY3_INPUT_FILE"
+           IF DAY3-INPUT-FILENAME = SPACES THEN
+             MOVE "day3.in" TO DAY3-INPUT-FILENAME
+           END-IF
+           DISPLAY "day3b: reading " DAY3-INPUT-FILENAME
+           PERFORM check-restart-checkpoint
+      * probe input-file up front, before reject-file/output-file are
+      * created, so a bad DAY3_INPUT_FILE never leaves behind a
+      * half-written day3b.out/day3.rej the way a later failure inside
+      * either pass's own OPEN INPUT would.
+           OPEN INPUT input-file
+           IF NOT file-is-ok THEN
+             DISPLAY "day3: unable to open " DAY3-INPUT-FILENAME
+                 ", file status " input-file-status
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           CLOSE input-file
+           OPEN OUTPUT reject-file.
+           IF NOT reject-file-is-ok THEN
+             DISPLAY "day3: unable to open day3.rej, file status "
+                 reject-file-status
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           OPEN OUTPUT output-file.
+           IF NOT output-file-is-ok THEN
+             DISPLAY "day3: unable to open day3b.out, file status "
+                 output-file-status
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           PERFORM write-header-record
+           IF day3b-restart-from-checkpoint THEN
+             DISPLAY "day3b: checkpoint found, skipping oxygen pass, "
+                 "oxygen:" oxygen
+           ELSE
+           OPEN INPUT input-file
+           IF NOT file-is-ok THEN
+             DISPLAY "day3: unable to open " DAY3-INPUT-FILENAME
+                 ", file status " input-file-status
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           MOVE ZERO TO ones-count
+           MOVE ZERO TO zeros-count
            PERFORM VARYING line-count FROM 1 BY 1 UNTIL end-of-file
              READ input-file
              IF end-of-file THEN
                EXIT PERFORM
              END-IF
+             PERFORM validate-input-record
+             IF day3b-record-invalid THEN
+               PERFORM write-reject-record
+             ELSE
              IF input-record(1:1) = '1' THEN
+               IF ones-count >= DAY3-TABLE-CAPACITY THEN
+                 DISPLAY "day3b: ones-table-arr capacity "
+                     DAY3-TABLE-CAPACITY " exceeded, rerun with a "
+                     "larger DAY3-TABLE-CAPACITY"
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+               END-IF
                ADD 1 TO ones-count
                MOVE input-record TO ones-table-arr(ones-count)
              ELSE
+               IF zeros-count >= DAY3-TABLE-CAPACITY THEN
+                 DISPLAY "day3b: zeros-table-arr capacity "
+                     DAY3-TABLE-CAPACITY " exceeded, rerun with a "
+                     "larger DAY3-TABLE-CAPACITY"
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+               END-IF
                ADD 1 to zeros-count
                MOVE input-record to zeros-table-arr(zeros-count)
              END-IF
+             END-IF
            END-PERFORM
            CLOSE input-file
 
@@ -67,14 +189,28 @@
              MOVE zeros-table TO curr-table
            END-IF
 
-           PERFORM VARYING poz FROM 2 BY 1 UNTIL poz > 12
+           PERFORM VARYING poz FROM 2 BY 1 UNTIL poz > DAY3-WORD-WIDTH
              MOVE ZERO TO ones-count
              MOVE ZERO TO zeros-count
              PERFORM VARYING c FROM 1 BY 1 UNTIL c > curr-count
               IF curr-table-arr(c)(poz:1) = '1' THEN
-                ADD 1 TO ones-count 
+                IF ones-count >= DAY3-TABLE-CAPACITY THEN
+                  DISPLAY "day3b: ones-table-arr capacity "
+                      DAY3-TABLE-CAPACITY " exceeded, rerun with a "
+                      "larger DAY3-TABLE-CAPACITY"
+                  MOVE 16 TO RETURN-CODE
+                  STOP RUN
+                END-IF
+                ADD 1 TO ones-count
                 MOVE curr-table-arr(c) TO ones-table-arr(ones-count)
               ELSE
+               IF zeros-count >= DAY3-TABLE-CAPACITY THEN
+                 DISPLAY "day3b: zeros-table-arr capacity "
+                     DAY3-TABLE-CAPACITY " exceeded, rerun with a "
+                     "larger DAY3-TABLE-CAPACITY"
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+               END-IF
                ADD 1 to zeros-count
                MOVE curr-table-arr(c) to zeros-table-arr(zeros-count)
               END-IF
@@ -90,7 +226,7 @@
              
              IF curr-count = 1 THEN
                MOVE 1 to mul
-               PERFORM VARYING c FROM 12 BY -1 UNTIL c < 1
+               PERFORM VARYING c FROM DAY3-WORD-WIDTH BY -1 UNTIL c < 1
                  IF curr-table-arr(1)(c:1) = '1' THEN
                    ADD mul TO oxygen
                  END-IF
@@ -102,22 +238,65 @@
              END-IF
 
            END-PERFORM
+           IF curr-count NOT = 1 THEN
+             DISPLAY "day3b: oxygen pass never narrowed to a single "
+                 "record, " DAY3-INPUT-FILENAME
+                 " has no unique oxygen rating"
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           PERFORM write-checkpoint
+           END-IF
       *******************************************************************
            OPEN INPUT input-file.
+           IF NOT file-is-ok THEN
+             DISPLAY "day3: unable to open " DAY3-INPUT-FILENAME
+                 ", file status " input-file-status
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           MOVE ZERO TO ones-count
+           MOVE ZERO TO zeros-count
            PERFORM VARYING line-count FROM 1 BY 1 UNTIL end-of-file
              READ input-file
              IF end-of-file THEN
                EXIT PERFORM
              END-IF
+             PERFORM validate-input-record
+             IF day3b-record-invalid THEN
+      * the oxygen pass above already logged this record to day3.rej
+      * on a normal run; only log it here too when this run's oxygen
+      * pass was itself skipped via a checkpoint restart, so a bad
+      * record is never reported twice or zero times in the same run.
+               IF day3b-restart-from-checkpoint THEN
+                 PERFORM write-reject-record
+               END-IF
+             ELSE
              IF input-record(1:1) = '1' THEN
+               IF ones-count >= DAY3-TABLE-CAPACITY THEN
+                 DISPLAY "day3b: ones-table-arr capacity "
+                     DAY3-TABLE-CAPACITY " exceeded, rerun with a "
+                     "larger DAY3-TABLE-CAPACITY"
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+               END-IF
                ADD 1 TO ones-count
                MOVE input-record TO ones-table-arr(ones-count)
              ELSE
+               IF zeros-count >= DAY3-TABLE-CAPACITY THEN
+                 DISPLAY "day3b: zeros-table-arr capacity "
+                     DAY3-TABLE-CAPACITY " exceeded, rerun with a "
+                     "larger DAY3-TABLE-CAPACITY"
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+               END-IF
                ADD 1 to zeros-count
                MOVE input-record to zeros-table-arr(zeros-count)
              END-IF
+             END-IF
            END-PERFORM
            CLOSE input-file
+           SUBTRACT 1 FROM line-count
 
            IF ones-count < zeros-count THEN
              MOVE ones-count TO curr-count
@@ -127,14 +306,28 @@
              MOVE zeros-table TO curr-table
            END-IF
 
-           PERFORM VARYING poz FROM 2 BY 1 UNTIL poz > 12
+           PERFORM VARYING poz FROM 2 BY 1 UNTIL poz > DAY3-WORD-WIDTH
              MOVE ZERO TO ones-count
              MOVE ZERO TO zeros-count
              PERFORM VARYING c FROM 1 BY 1 UNTIL c > curr-count
               IF curr-table-arr(c)(poz:1) = '1' THEN
-                ADD 1 TO ones-count 
+                IF ones-count >= DAY3-TABLE-CAPACITY THEN
+                  DISPLAY "day3b: ones-table-arr capacity "
+                      DAY3-TABLE-CAPACITY " exceeded, rerun with a "
+                      "larger DAY3-TABLE-CAPACITY"
+                  MOVE 16 TO RETURN-CODE
+                  STOP RUN
+                END-IF
+                ADD 1 TO ones-count
                 MOVE curr-table-arr(c) TO ones-table-arr(ones-count)
               ELSE
+               IF zeros-count >= DAY3-TABLE-CAPACITY THEN
+                 DISPLAY "day3b: zeros-table-arr capacity "
+                     DAY3-TABLE-CAPACITY " exceeded, rerun with a "
+                     "larger DAY3-TABLE-CAPACITY"
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+               END-IF
                ADD 1 to zeros-count
                MOVE curr-table-arr(c) to zeros-table-arr(zeros-count)
               END-IF
@@ -150,7 +343,7 @@
              
              IF curr-count = 1 THEN
                MOVE 1 to mul
-               PERFORM VARYING c FROM 12 BY -1 UNTIL c < 1
+               PERFORM VARYING c FROM DAY3-WORD-WIDTH BY -1 UNTIL c < 1
                  IF curr-table-arr(1)(c:1) = '1' THEN
                    ADD mul TO carbon
                  END-IF
@@ -162,9 +355,181 @@
              END-IF
 
            END-PERFORM
-      
+           IF curr-count NOT = 1 THEN
+             DISPLAY "day3b: CO2 pass never narrowed to a single "
+                 "record, " DAY3-INPUT-FILENAME
+                 " has no unique CO2 scrubber rating"
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+
       *******************************************************************
            MULTIPLY oxygen BY carbon GIVING result
            DISPLAY "result: " result
 
+           PERFORM write-output-record
+           PERFORM write-trailer-record
+           PERFORM clear-checkpoint
+           CLOSE reject-file
+           CLOSE output-file
        STOP RUN.
+
+      *******************************************************************
+      * validate-input-record - a diagnostic word is valid only when
+      * every one of the DAY3-WORD-WIDTH positions is '0' or '1' and
+      * nothing beyond that width was punched.
+      *******************************************************************
+       validate-input-record.
+           SET day3b-record-valid TO TRUE
+           MOVE SPACES TO day3b-reject-reason
+
+           PERFORM VARYING vpos FROM 1 BY 1
+               UNTIL vpos > DAY3-WORD-WIDTH
+             IF input-record(vpos:1) NOT = '0' AND
+                 input-record(vpos:1) NOT = '1' THEN
+               SET day3b-record-invalid TO TRUE
+               MOVE "non 0/1 character within word width" TO
+                   day3b-reject-reason
+             END-IF
+           END-PERFORM
+
+           IF day3b-record-valid AND
+               input-record(DAY3-WORD-WIDTH + 1:
+               DAY3-MAX-WORD-WIDTH - DAY3-WORD-WIDTH) NOT = SPACES THEN
+             SET day3b-record-invalid TO TRUE
+             MOVE "record longer than configured word width" TO
+                 day3b-reject-reason
+           END-IF
+           .
+
+      *******************************************************************
+      * write-header-record - lead day3b.out with the run date/time and
+      * source filename so an archived output file is self-describing
+      * without having to go back to the job log that produced it.
+      *******************************************************************
+       write-header-record.
+           MOVE SPACES TO DAY3-OUTPUT-RECORD
+           SET DAY3-OUT-HEADER TO TRUE
+           ACCEPT day3b-run-date-raw FROM DATE YYYYMMDD
+           ACCEPT day3b-run-time-raw FROM TIME
+           MOVE day3b-run-date-raw(1:4) TO DAY3-OUT-RUN-DATE(1:4)
+           MOVE "-" TO DAY3-OUT-RUN-DATE(5:1)
+           MOVE day3b-run-date-raw(5:2) TO DAY3-OUT-RUN-DATE(6:2)
+           MOVE "-" TO DAY3-OUT-RUN-DATE(8:1)
+           MOVE day3b-run-date-raw(7:2) TO DAY3-OUT-RUN-DATE(9:2)
+           MOVE day3b-run-time-raw(1:2) TO DAY3-OUT-RUN-TIME(1:2)
+           MOVE ":" TO DAY3-OUT-RUN-TIME(3:1)
+           MOVE day3b-run-time-raw(3:2) TO DAY3-OUT-RUN-TIME(4:2)
+           MOVE ":" TO DAY3-OUT-RUN-TIME(6:1)
+           MOVE day3b-run-time-raw(5:2) TO DAY3-OUT-RUN-TIME(7:2)
+           MOVE DAY3-INPUT-FILENAME TO DAY3-OUT-SOURCE-FILE
+           WRITE DAY3-OUTPUT-RECORD
+           .
+
+      *******************************************************************
+      * write-trailer-record - close day3b.out with the total records
+      * read on the CO2 pass, which (unlike the oxygen pass) always
+      * reads day3.in end to end even on a checkpoint restart, so it's
+      * the one reliable record count for the run.
+      *******************************************************************
+       write-trailer-record.
+           MOVE SPACES TO DAY3-OUTPUT-RECORD
+           SET DAY3-OUT-TRAILER TO TRUE
+           MOVE line-count TO DAY3-OUT-RECORD-COUNT
+           WRITE DAY3-OUTPUT-RECORD
+           .
+
+      *******************************************************************
+      * write-output-record - carry the life-support-rating result out
+      * to day3b.out so it can be archived and diffed day over day
+      * instead of only ever going to DISPLAY.
+      *******************************************************************
+       write-output-record.
+           MOVE SPACES TO DAY3-OUTPUT-RECORD
+           SET DAY3-OUT-DETAIL TO TRUE
+           MOVE oxygen TO DAY3-OUT-OXYGEN
+           MOVE carbon TO DAY3-OUT-CARBON
+           MOVE result TO DAY3-OUT-LIFE-SUPPORT
+           WRITE DAY3-OUTPUT-RECORD
+           .
+
+      *******************************************************************
+      * write-reject-record - append the offending record to the
+      * suspense listing instead of letting it skew ones-table/
+      * zeros-table.
+      *******************************************************************
+       write-reject-record.
+           MOVE SPACES TO DAY3-REJECT-RECORD
+           ADD 1 TO reject-count
+           MOVE reject-count TO DAY3-REJ-SEQUENCE
+           MOVE input-record(1:32) TO DAY3-REJ-RAW-RECORD
+           MOVE day3b-reject-reason TO DAY3-REJ-REASON
+           WRITE DAY3-REJECT-RECORD
+           .
+
+      *******************************************************************
+      * check-restart-checkpoint - if day3b.ckpt says the oxygen pass
+      * already finished against this same DAY3-INPUT-FILENAME, pick
+      * up oxygen from it and skip straight to the CO2 pass instead of
+      * re-reading and re-splitting day3.in. A checkpoint left over
+      * from a different source file (e.g. the job crashed after the
+      * oxygen pass, then got rerun against a different dated extract)
+      * is not trustworthy for this run, so it's ignored and the
+      * oxygen pass runs in full instead.
+      *******************************************************************
+       check-restart-checkpoint.
+           OPEN INPUT day3b-ckpt-file.
+           IF day3b-ckpt-file-is-ok THEN
+             READ day3b-ckpt-file
+               AT END
+                 MOVE SPACES TO day3b-ckpt-marker
+             END-READ
+             IF day3b-ckpt-oxygen-done THEN
+               IF day3b-ckpt-source = DAY3-INPUT-FILENAME THEN
+                 MOVE day3b-ckpt-oxygen TO oxygen
+                 SET day3b-restart-from-checkpoint TO TRUE
+               ELSE
+                 DISPLAY "day3b: checkpoint is for "
+                     day3b-ckpt-source ", not " DAY3-INPUT-FILENAME
+                     ", ignoring checkpoint and rerunning oxygen pass"
+               END-IF
+             END-IF
+             CLOSE day3b-ckpt-file
+           END-IF
+           .
+
+      *******************************************************************
+      * write-checkpoint - record that the oxygen pass finished, along
+      * with the oxygen value and the source file it was computed
+      * against, so a restart can skip straight to the CO2 pass only
+      * when it's rerun against that same file.
+      *******************************************************************
+       write-checkpoint.
+           OPEN OUTPUT day3b-ckpt-file.
+           IF NOT day3b-ckpt-file-is-ok THEN
+             DISPLAY "day3b: unable to open day3b.ckpt, file status "
+                 day3b-ckpt-file-status
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           MOVE "OXYDONE " TO day3b-ckpt-marker
+           MOVE oxygen TO day3b-ckpt-oxygen
+           MOVE DAY3-INPUT-FILENAME TO day3b-ckpt-source
+           WRITE day3b-ckpt-record
+           CLOSE day3b-ckpt-file
+           .
+
+      *******************************************************************
+      * clear-checkpoint - the job completed both passes, so leave
+      * day3b.ckpt empty for the next run instead of an oxygen value
+      * that would otherwise look like an unfinished restart.
+      *******************************************************************
+       clear-checkpoint.
+           OPEN OUTPUT day3b-ckpt-file.
+           IF NOT day3b-ckpt-file-is-ok THEN
+             DISPLAY "day3b: unable to open day3b.ckpt, file status "
+                 day3b-ckpt-file-status
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           CLOSE day3b-ckpt-file.
