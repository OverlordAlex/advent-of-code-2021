@@ -0,0 +1,13 @@
+      * day3rej.cpy
+      * Shared reject/suspense listing layout for the day3 diagnostic
+      * programs. A record fails validation when it isn't exactly
+      * DAY3-WORD-WIDTH characters of '0'/'1' (see day3cfg.cpy); it
+      * goes here instead of into the gamma/epsilon or oxygen/carbon
+      * tallies so a bad line in day3.in leaves a trail instead of
+      * silently skewing the results.
+       01  DAY3-REJECT-RECORD.
+           05 DAY3-REJ-SEQUENCE     PIC 9(6).
+           05 FILLER                PIC X(1).
+           05 DAY3-REJ-RAW-RECORD   PIC X(32).
+           05 FILLER                PIC X(1).
+           05 DAY3-REJ-REASON       PIC X(40).
